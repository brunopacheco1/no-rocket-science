@@ -8,10 +8,44 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT MISSION-FILE ASSIGN 
-            TO "mission-000.dat"
+      * MISSION-FILE is assigned dynamically to WS-MISSION-FILE-NAME
+      * so a batch of mission files can be run through one at a time
+      * within a single job step - see 0019-PROCESS-MISSION-FILE.
+           SELECT MISSION-FILE ASSIGN DYNAMIC
+            WS-MISSION-FILE-NAME
             ORGANIZATION IS LINE SEQUENTIAL.
-       
+
+           SELECT AUDIT-FILE ASSIGN
+            TO "mission-audit.dat"
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT MISSION-REPORT-FILE ASSIGN
+            TO "mission-report.dat"
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+      * CHECKPOINT-FILE remembers how far 0019-PROCESS-MISSION-FILE
+      * got through the mission file currently being read, so a run
+      * that is interrupted partway through a large file can be
+      * restarted from the last checkpoint instead of from the top -
+      * see 0022-LOAD-CHECKPOINT / 0024-WRITE-CHECKPOINT.  FILE STATUS
+      * is needed here, unlike the other SELECTs, because the very
+      * first run of a job has no checkpoint file to open yet.
+           SELECT CHECKPOINT-FILE ASSIGN
+            TO "mission-checkpoint.dat"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+      * STATION-MASTER-FILE is the external list of station ports
+      * this mission is wired to receive traffic from, loaded by
+      * 0027-LOAD-STATION-MASTER so the registered-port list can be
+      * maintained without recompiling this program.  FILE STATUS is
+      * needed here, unlike most other SELECTs, because a site that
+      * has not set up a station master yet has no file to open.
+           SELECT STATION-MASTER-FILE ASSIGN
+            TO "station-master.dat"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-STATION-MASTER-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  MISSION-FILE.
@@ -19,6 +53,40 @@
            88 END-OF-FILE VALUE HIGH-VALUES.
            02 MESSAGE-TEXT PIC X(64).
 
+      *****************************************************
+      * AUDIT-FILE is the permanent corrected-bit audit    *
+      * trail written by 0016-WRITE-AUDIT-RECORD - one     *
+      * line per message decoded in the run.                *
+      *****************************************************
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD PIC X(31).
+
+      *****************************************************
+      * MISSION-REPORT-FILE is the structured decoded-output *
+      * dataset written by 0013-DISPLAY-FLAG, alongside the   *
+      * SYSOUT DISPLAY, for downstream reporting/archival     *
+      * tools to read directly.                                *
+      *****************************************************
+       FD  MISSION-REPORT-FILE.
+       01  MISSION-REPORT-RECORD PIC X(20).
+
+      *****************************************************
+      * CHECKPOINT-FILE holds a single record naming the   *
+      * mission file currently in progress, the count of     *
+      * records already processed from it, and the count of   *
+      * files earlier in the batch list already completed.      *
+      *****************************************************
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD PIC X(78).
+
+      *****************************************************
+      * STATION-MASTER-FILE holds one known station port   *
+      * per record, five digits, loaded into WS-KNOWN-PORTS *
+      * at start-of-run by 0027-LOAD-STATION-MASTER.          *
+      *****************************************************
+       FD  STATION-MASTER-FILE.
+       01  STATION-MASTER-RECORD PIC 9(05).
+
        WORKING-STORAGE SECTION.
        01  CURRENT-DATA-MESSAGE.
            05 CURRENT-PORT PIC X(16).
@@ -41,34 +109,181 @@
            05 CONVERTION-BASE-SEQUENCE USAGE BINARY-LONG UNSIGNED.
            05 CONVERTION-BASE-CHAR USAGE BINARY-CHAR UNSIGNED.
 
-       01  WS-MESSAGES OCCURS 200 TIMES INDEXED BY MSG-INDEX.
-           05 MSG-PORT USAGE BINARY-SHORT UNSIGNED.
-           05 MSG-SEQUENCE USAGE BINARY-LONG UNSIGNED.
-           05 MSG-CHARACTER PIC X.
-           05 MSG-CHAR-ASCII USAGE BINARY-CHAR UNSIGNED 
-               REDEFINES MSG-CHARACTER.
+       01  WS-PARAMETER-AREA.
+      * TARGET-PORT is supplied at run time as command-line argument
+      * 1.  A value of zero (the default, when the argument is
+      * omitted or non-numeric) means "report every station port
+      * found in the run"; a non-zero value narrows the flag report
+      * down to that one station, so the port of interest no longer
+      * has to be hardcoded and recompiled for each run.
+           05 WS-TARGET-PORT USAGE BINARY-SHORT UNSIGNED
+               VALUE 0.
+           05 WS-ARGUMENT-NUMBER USAGE COMP-5 PIC 99.
+           05 WS-ARGUMENT-VALUE PIC X(05).
+      * Arguments 2 and up name the mission files to process in this
+      * batch window - see 0001-READ-FILE / 0019-PROCESS-MISSION-FILE.
+      * When none are supplied, "mission-000.dat" is run alone, so a
+      * single-file job is unaffected.
+           05 WS-ARGUMENT-FILE-NAME PIC X(64).
+           05 WS-FILE-COUNT USAGE COMP-5 PIC 9(2) VALUE 0.
+           05 WS-FILE-LIST OCCURS 50 TIMES INDEXED BY FT-INDEX.
+               10 WS-FILE-NAME PIC X(64).
+
+       01  WS-MISSION-FILE-NAME PIC X(64).
+
+       01  WS-AUDIT-LINE.
+           05 WS-AUD-MSG-INDEX PIC 9(05).
+           05 WS-AUD-SEP1 PIC X(01).
+           05 WS-AUD-PORT PIC 9(05).
+           05 WS-AUD-SEP2 PIC X(01).
+           05 WS-AUD-SEQUENCE PIC 9(10).
+           05 WS-AUD-SEP3 PIC X(01).
+           05 WS-AUD-ORIG-PARITY PIC 9(01).
+           05 WS-AUD-SEP4 PIC X(01).
+           05 WS-AUD-RECALC-PARITY PIC 9(01).
+           05 WS-AUD-SEP5 PIC X(01).
+           05 WS-AUD-WRONG-BIT-POS PIC 9(02).
+           05 WS-AUD-SEP6 PIC X(01).
+           05 WS-AUD-CORRECTED-FLAG PIC X(01).
+
+       01  WS-REPORT-LINE.
+           05 WS-RPT-PORT PIC 9(05).
+           05 WS-RPT-SEP1 PIC X(01).
+           05 WS-RPT-SEQUENCE PIC 9(10).
+           05 WS-RPT-SEP2 PIC X(01).
+           05 WS-RPT-CHARACTER PIC X(01).
+           05 WS-RPT-SEP3 PIC X(01).
+           05 WS-RPT-CORRECTED-FLAG PIC X(01).
+
+       01  WS-RECONCILE-AREA.
+           05 WS-RECON-PREV-PORT USAGE BINARY-SHORT UNSIGNED.
+           05 WS-RECON-PREV-SEQUENCE USAGE BINARY-LONG UNSIGNED.
+           05 WS-RECON-SW PIC X(01) VALUE "N".
+               88 WS-RECON-OPEN VALUE "Y".
+           05 WS-RECON-GAP-FROM USAGE BINARY-LONG UNSIGNED.
+           05 WS-RECON-GAP-TO USAGE BINARY-LONG UNSIGNED.
+
+       01  WS-CKPT-FILE-STATUS PIC X(02).
+
+      * WS-CKPT-DONE-COUNT is how many files at the front of
+      * WS-FILE-LIST were already fully processed as of the last
+      * checkpoint write - see 0024-WRITE-CHECKPOINT /
+      * 0025-CLEAR-CHECKPOINT.  0022-LOAD-CHECKPOINT uses it, via
+      * WS-CKPT-RESTART-DONE-COUNT below, to keep from re-appending
+      * the audit trail of a file that finished before a restart,
+      * something the file-name-and-line-count match alone cannot
+      * tell it about files other than the one interrupted mid-read.
+       01  WS-CHECKPOINT-LINE.
+           05 WS-CKPT-DONE-COUNT PIC 9(02).
+           05 WS-CKPT-SEP0 PIC X(01).
+           05 WS-CKPT-FILE-NAME PIC X(64).
+           05 WS-CKPT-SEP1 PIC X(01).
+           05 WS-CKPT-LINE-COUNT PIC 9(10).
+
+      * WS-CKPT-INTERVAL controls how often 0002-READ-LINE checkpoints
+      * progress through the current mission file - every 50 records
+      * by default, a compromise between restart granularity and the
+      * cost of rewriting CHECKPOINT-FILE.
+       01  WS-CHECKPOINT-CONTROL.
+           05 WS-CKPT-INTERVAL USAGE COMP-5 PIC 9(4) VALUE 50.
+           05 WS-LINE-COUNT USAGE COMP-5 PIC 9(10) VALUE 0.
+           05 WS-RESTART-LINE-COUNT USAGE COMP-5 PIC 9(10) VALUE 0.
+           05 WS-CKPT-FOUND-SW PIC X(01) VALUE "N".
+               88 WS-CKPT-FOUND VALUE "Y".
+           05 WS-CKPT-RESTART-DONE-COUNT USAGE COMP-5 PIC 9(02)
+               VALUE 0.
+
+       01  WS-TABLE-CONTROL.
+           05 WS-MAX-MESSAGES USAGE COMP-5 PIC 9(3) VALUE 200.
+           05 WS-PREV-PORT USAGE BINARY-SHORT UNSIGNED VALUE 0.
+           05 WS-PORT-BREAK-SW PIC X(01) VALUE "N".
+               88 WS-PORT-SECTION-OPEN VALUE "Y".
+
+       01  WS-STATION-MASTER-FILE-STATUS PIC X(02).
+
+       01  WS-STATION-MASTER-EOF-SW PIC X(01) VALUE "N".
+           88 WS-STATION-MASTER-EOF VALUE "Y".
+
+      * WS-KNOWN-PORTS is the list of station ports this mission is
+      * actually wired to receive traffic from, loaded at start-of-run
+      * by 0027-LOAD-STATION-MASTER from STATION-MASTER-FILE so the
+      * registered-port list can be maintained without recompiling
+      * this program.  0021-VALIDATE-PORT checks every decoded
+      * MSG-PORT against it so a message that decodes to a port
+      * nobody operates does not get sorted in with legitimate
+      * station traffic.
+       01  WS-STATION-MASTER.
+           05 WS-MAX-KNOWN-PORTS USAGE COMP-5 PIC 9(3) VALUE 20.
+           05 WS-KNOWN-PORT-COUNT USAGE COMP-5 PIC 9(3) VALUE 0.
+           05 WS-KNOWN-PORTS OCCURS 20 TIMES INDEXED BY PM-INDEX
+               PIC 9(05).
+
+      * WS-MESSAGE-COUNT must be declared immediately ahead of
+      * WS-MESSAGES, in the same record, because it is the ODO
+      * counter that bounds WS-MESSAGES to only the entries actually
+      * decoded - this keeps SORT WS-MESSAGES in 0013-DISPLAY-FLAG
+      * from reordering the unused trailing slots of the table in
+      * with real records.
+       01  WS-MESSAGE-TABLE.
+           05 WS-MESSAGE-COUNT USAGE COMP-5 PIC 9(3) VALUE 0.
+           05 WS-MESSAGES OCCURS 0 TO 200 TIMES
+               DEPENDING ON WS-MESSAGE-COUNT
+               INDEXED BY MSG-INDEX.
+               10 MSG-PORT USAGE BINARY-SHORT UNSIGNED.
+               10 MSG-SEQUENCE USAGE BINARY-LONG UNSIGNED.
+               10 MSG-CHARACTER PIC X.
+               10 MSG-CHAR-ASCII USAGE BINARY-CHAR UNSIGNED
+                   REDEFINES MSG-CHARACTER.
+               10 MSG-ORIG-PARITY PIC 9.
+               10 MSG-RECALC-PARITY PIC 9.
+               10 MSG-WRONG-BIT-POS USAGE COMP-5 PIC 9(02).
+               10 MSG-CORRECTED-FLAG PIC X(01).
+                   88 MSG-WAS-CORRECTED VALUE "Y".
+               10 MSG-UNRECOVERABLE-FLAG PIC X(01).
+                   88 MSG-IS-UNRECOVERABLE VALUE "Y".
+               10 MSG-REGISTERED-FLAG PIC X(01).
+                   88 MSG-IS-REGISTERED VALUE "Y".
+               10 MSG-DECODE-INDEX PIC 9(05).
 
        PROCEDURE DIVISION.
        
        0000-START.
+           PERFORM 0014-ACCEPT-PARAMETERS.
+           PERFORM 0027-LOAD-STATION-MASTER.
+           PERFORM 0026-CHECK-RESTART-IN-PROGRESS.
+           IF WS-CKPT-FOUND THEN
+            OPEN EXTEND AUDIT-FILE
+            OPEN EXTEND MISSION-REPORT-FILE
+           ELSE
+            OPEN OUTPUT AUDIT-FILE
+            OPEN OUTPUT MISSION-REPORT-FILE
+           END-IF.
            PERFORM 0001-READ-FILE.
+           CLOSE AUDIT-FILE.
+           CLOSE MISSION-REPORT-FILE.
            STOP RUN.
 
        0001-READ-FILE.
            SET MSG-INDEX TO 1.
-           OPEN INPUT MISSION-FILE.
-           READ MISSION-FILE.
-           PERFORM 0002-READ-LINE UNTIL END-OF-FILE.
-           CLOSE MISSION-FILE.
+           PERFORM 0019-PROCESS-MISSION-FILE
+            VARYING FT-INDEX FROM 1 BY 1 UNTIL FT-INDEX > WS-FILE-COUNT.
            PERFORM 0013-DISPLAY-FLAG.
 
        0002-READ-LINE.
+           ADD 1 TO WS-LINE-COUNT.
            IF IS-MESSAGE THEN
+            IF MSG-INDEX IS GREATER THAN WS-MAX-MESSAGES THEN
+             PERFORM 0015-TABLE-CAPACITY-EXCEEDED
+            END-IF
             PERFORM 0004-PROCESS-MESSAGE
             ADD 1 TO MSG-INDEX
            ELSE
             PERFORM 0003-PROCESS-PORT
            END-IF.
+           IF FUNCTION MOD(WS-LINE-COUNT, WS-CKPT-INTERVAL) EQUAL 0
+             THEN
+            PERFORM 0024-WRITE-CHECKPOINT
+           END-IF.
            SET IS-MESSAGE TO TRUE.
            READ MISSION-FILE
             AT END SET END-OF-FILE TO TRUE
@@ -78,11 +293,20 @@
            MOVE MESSAGE-TEXT(7:5) TO LISTENING-PORT.
 
        0004-PROCESS-MESSAGE.
+           MOVE MSG-INDEX TO MSG-DECODE-INDEX(MSG-INDEX).
            PERFORM 0005-REVERSE-MESSAGE.
            PERFORM 0006-READ-OVERAL-PARITY-BIT.
            PERFORM 0007-RECALCULATE-OVERALL-PARITY-BIT.
            PERFORM 0008-FIX-ERROR.
            PERFORM 0009-READ-DATA.
+           PERFORM 0021-VALIDATE-PORT.
+      * WS-LINE-COUNT not exceeding WS-RESTART-LINE-COUNT means this
+      * record was already audited by the run that left the
+      * checkpoint behind - skip it here so restarting a large file
+      * does not duplicate its audit trail.
+           IF WS-LINE-COUNT IS GREATER THAN WS-RESTART-LINE-COUNT THEN
+            PERFORM 0016-WRITE-AUDIT-RECORD
+           END-IF.
        
        0005-REVERSE-MESSAGE.
            MOVE FUNCTION REVERSE(MESSAGE-TEXT) TO REVERSED-MESSAGE.
@@ -108,10 +332,29 @@
             END-IF
            END-PERFORM.
            ADD 1 TO WRONG-BIT-POS.
-           MOVE REVERSED-MESSAGE(WRONG-BIT-POS:1) TO WRONG-BIT.
-           COMPUTE WRONG-BIT = FUNCTION MOD(WRONG-BIT + 1, 2).
-           MOVE WRONG-BIT TO REVERSED-MESSAGE(WRONG-BIT-POS:1).
-           
+           MOVE "N" TO MSG-CORRECTED-FLAG(MSG-INDEX).
+           MOVE "N" TO MSG-UNRECOVERABLE-FLAG(MSG-INDEX).
+      * A single flippable bit fits the model only when the overall
+      * parity bit disagrees with the recalculated parity (an odd
+      * number of bit errors).  When the parities agree but the
+      * syndrome still points at a bit, the message carries two or
+      * more bit errors and cannot be reliably corrected.
+           IF OVERAL-PARITY-BIT NOT EQUAL RECALCULATED-OVERAL-PARITY-BIT
+             THEN
+            MOVE REVERSED-MESSAGE(WRONG-BIT-POS:1) TO WRONG-BIT
+            COMPUTE WRONG-BIT = FUNCTION MOD(WRONG-BIT + 1, 2)
+            MOVE WRONG-BIT TO REVERSED-MESSAGE(WRONG-BIT-POS:1)
+            MOVE "Y" TO MSG-CORRECTED-FLAG(MSG-INDEX)
+           ELSE
+            IF WRONG-BIT-POS NOT EQUAL 1 THEN
+             MOVE "Y" TO MSG-UNRECOVERABLE-FLAG(MSG-INDEX)
+            END-IF
+           END-IF.
+           MOVE OVERAL-PARITY-BIT TO MSG-ORIG-PARITY(MSG-INDEX).
+           MOVE RECALCULATED-OVERAL-PARITY-BIT
+            TO MSG-RECALC-PARITY(MSG-INDEX).
+           MOVE WRONG-BIT-POS TO MSG-WRONG-BIT-POS(MSG-INDEX).
+
        0009-READ-DATA.
            SET J TO 1.
            PERFORM VARYING I FROM 64 BY -1 UNTIL I IS EQUAL 0
@@ -159,17 +402,399 @@
            END-PERFORM.
 
        0013-DISPLAY-FLAG.
+           SET WS-MESSAGE-COUNT TO MSG-INDEX.
+           SUBTRACT 1 FROM WS-MESSAGE-COUNT.
            SORT WS-MESSAGES DESCENDING MSG-PORT ASCENDING MSG-SEQUENCE.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I IS EQUAL 201
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-MESSAGE-COUNT
+            IF NOT MSG-IS-UNRECOVERABLE(I) AND MSG-IS-REGISTERED(I)
             DISPLAY MSG-PORT(I) "," MSG-SEQUENCE(I) "," MSG-CHARACTER(I)
+            PERFORM 0020-WRITE-REPORT-RECORD
+            END-IF
            END-PERFORM.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I IS EQUAL 201
-      * TODO - It should be comparing the found port, not fixed value.
-      *        But it is not working now.
-            IF MSG-PORT(I) = 61173 THEN
+      * Break out the decoded character stream separately for every
+      * distinct MSG-PORT found in the run (WS-TARGET-PORT = 0), or
+      * for just the one station of interest when it was supplied.
+      * Unrecoverable multi-bit-error messages and messages decoding
+      * to an unregistered port are excluded here and reported
+      * separately by 0017-DISPLAY-EXCEPTIONS.
+           MOVE "N" TO WS-PORT-BREAK-SW.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-MESSAGE-COUNT
+            IF NOT MSG-IS-UNRECOVERABLE(I) AND MSG-IS-REGISTERED(I)
+              AND (WS-TARGET-PORT = 0 OR MSG-PORT(I) = WS-TARGET-PORT)
+              THEN
+             IF NOT WS-PORT-SECTION-OPEN
+               OR MSG-PORT(I) NOT EQUAL WS-PREV-PORT THEN
+              IF WS-PORT-SECTION-OPEN THEN
+               DISPLAY SPACE
+              END-IF
+              DISPLAY "STATION PORT " MSG-PORT(I) ":"
+              MOVE MSG-PORT(I) TO WS-PREV-PORT
+              SET WS-PORT-SECTION-OPEN TO TRUE
+             END-IF
              DISPLAY MSG-CHARACTER(I) WITH NO ADVANCING
             END-IF
            END-PERFORM.
            DISPLAY SPACE.
+           PERFORM 0018-RECONCILE-SEQUENCES.
+           PERFORM 0017-DISPLAY-EXCEPTIONS.
+
+      *****************************************************
+      * 0014-ACCEPT-PARAMETERS reads the run-time control  *
+      * parameters for this run from the command line.     *
+      * Argument 1, when present and numeric, overrides    *
+      * WS-TARGET-PORT so the station of interest no longer *
+      * has to be hardcoded and recompiled for each run.    *
+      *****************************************************
+       0014-ACCEPT-PARAMETERS.
+           SET WS-ARGUMENT-NUMBER TO 1.
+           DISPLAY WS-ARGUMENT-NUMBER UPON ARGUMENT-NUMBER.
+           ACCEPT WS-ARGUMENT-VALUE FROM ARGUMENT-VALUE
+            ON EXCEPTION
+             CONTINUE
+            NOT ON EXCEPTION
+      * ARGUMENT-VALUE comes back space-padded on the right, so the
+      * class test and the conversion both have to work off the
+      * trimmed value - testing/moving the padded field directly
+      * would reject any port under 5 digits.
+             IF FUNCTION TRIM(WS-ARGUMENT-VALUE) IS NUMERIC THEN
+              MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-ARGUMENT-VALUE))
+               TO WS-TARGET-PORT
+             END-IF
+           END-ACCEPT.
+      * Arguments 2 and up name the mission files for this batch.
+           SET WS-ARGUMENT-NUMBER TO 2.
+           PERFORM UNTIL WS-FILE-COUNT = 50
+            DISPLAY WS-ARGUMENT-NUMBER UPON ARGUMENT-NUMBER
+            ACCEPT WS-ARGUMENT-FILE-NAME FROM ARGUMENT-VALUE
+             ON EXCEPTION
+              EXIT PERFORM
+             NOT ON EXCEPTION
+              ADD 1 TO WS-FILE-COUNT
+              SET FT-INDEX TO WS-FILE-COUNT
+              MOVE WS-ARGUMENT-FILE-NAME TO WS-FILE-NAME(FT-INDEX)
+             END-ACCEPT
+            ADD 1 TO WS-ARGUMENT-NUMBER
+           END-PERFORM.
+           IF WS-FILE-COUNT EQUAL 0 THEN
+            MOVE 1 TO WS-FILE-COUNT
+            SET FT-INDEX TO 1
+            MOVE "mission-000.dat" TO WS-FILE-NAME(FT-INDEX)
+           END-IF.
+
+      *****************************************************
+      * 0015-TABLE-CAPACITY-EXCEEDED aborts the run when a *
+      * mission file carries more message lines than       *
+      * WS-MESSAGES can hold, instead of letting MSG-INDEX  *
+      * run past the end of the table.                      *
+      *****************************************************
+       0015-TABLE-CAPACITY-EXCEEDED.
+           DISPLAY "MISSION-000 - WS-MESSAGES TABLE FULL AT "
+            WS-MAX-MESSAGES " ENTRIES - MISSION FILE HAS TOO MANY "
+            "MESSAGE LINES - RUN TERMINATED".
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+
+      *****************************************************
+      * 0016-WRITE-AUDIT-RECORD appends one line to the    *
+      * permanent corrected-bit audit trail for the current *
+      * message, recording what 0008-FIX-ERROR found and    *
+      * whether a correction was actually applied.           *
+      *****************************************************
+       0016-WRITE-AUDIT-RECORD.
+           MOVE SPACES TO WS-AUDIT-LINE.
+           MOVE MSG-INDEX TO WS-AUD-MSG-INDEX.
+           MOVE MSG-PORT(MSG-INDEX) TO WS-AUD-PORT.
+           MOVE MSG-SEQUENCE(MSG-INDEX) TO WS-AUD-SEQUENCE.
+           MOVE MSG-ORIG-PARITY(MSG-INDEX) TO WS-AUD-ORIG-PARITY.
+           MOVE MSG-RECALC-PARITY(MSG-INDEX) TO WS-AUD-RECALC-PARITY.
+           MOVE MSG-WRONG-BIT-POS(MSG-INDEX) TO WS-AUD-WRONG-BIT-POS.
+           MOVE MSG-CORRECTED-FLAG(MSG-INDEX) TO WS-AUD-CORRECTED-FLAG.
+           MOVE WS-AUDIT-LINE TO AUDIT-RECORD.
+           WRITE AUDIT-RECORD.
+
+      *****************************************************
+      * 0017-DISPLAY-EXCEPTIONS lists every message that    *
+      * carries two or more bit errors - too many for       *
+      * 0008-FIX-ERROR's single-bit-error model to correct - *
+      * and every message that decoded to a port not on the  *
+      * WS-STATION-MASTER list, instead of letting a          *
+      * confidently wrong decode into the flag report.  The   *
+      * MSG-DECODE-INDEX displayed is the decode-order index  *
+      * captured before SORT WS-MESSAGES - the same value      *
+      * written to AUDIT-FILE's WS-AUD-MSG-INDEX - not I, the  *
+      * message's position in the table after the sort.         *
+      *****************************************************
+       0017-DISPLAY-EXCEPTIONS.
+           DISPLAY "EXCEPTIONS - UNRECOVERABLE MULTI-BIT ERRORS".
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-MESSAGE-COUNT
+            IF MSG-IS-UNRECOVERABLE(I) THEN
+             DISPLAY "  MSG-INDEX " MSG-DECODE-INDEX(I)
+              " PORT " MSG-PORT(I) " SEQUENCE " MSG-SEQUENCE(I)
+           END-IF
+           END-PERFORM.
+           DISPLAY "EXCEPTIONS - UNREGISTERED STATION PORTS".
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-MESSAGE-COUNT
+            IF NOT MSG-IS-REGISTERED(I) THEN
+             DISPLAY "  MSG-INDEX " MSG-DECODE-INDEX(I)
+              " PORT " MSG-PORT(I) " SEQUENCE " MSG-SEQUENCE(I)
+           END-IF
+           END-PERFORM.
+
+      *****************************************************
+      * 0018-RECONCILE-SEQUENCES walks the sorted table,   *
+      * port by port, and reports any missing or duplicated *
+      * MSG-SEQUENCE values so dropped or repeated           *
+      * transmissions on a station show up here instead of   *
+      * only as garbled decoded text.                         *
+      *****************************************************
+       0018-RECONCILE-SEQUENCES.
+           MOVE "N" TO WS-RECON-SW.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-MESSAGE-COUNT
+            IF NOT MSG-IS-UNRECOVERABLE(I) AND MSG-IS-REGISTERED(I)
+             IF WS-RECON-OPEN AND MSG-PORT(I) EQUAL WS-RECON-PREV-PORT
+              IF MSG-SEQUENCE(I) EQUAL WS-RECON-PREV-SEQUENCE
+               DISPLAY "RECONCILE - PORT " MSG-PORT(I)
+                " DUPLICATE SEQUENCE " MSG-SEQUENCE(I)
+              ELSE
+               IF MSG-SEQUENCE(I) > WS-RECON-PREV-SEQUENCE + 1
+                COMPUTE WS-RECON-GAP-FROM =
+                 WS-RECON-PREV-SEQUENCE + 1
+                COMPUTE WS-RECON-GAP-TO = MSG-SEQUENCE(I) - 1
+                DISPLAY "RECONCILE - PORT " MSG-PORT(I)
+                 " MISSING SEQUENCE " WS-RECON-GAP-FROM
+                 " THRU " WS-RECON-GAP-TO
+               END-IF
+              END-IF
+             END-IF
+             MOVE MSG-PORT(I) TO WS-RECON-PREV-PORT
+             MOVE MSG-SEQUENCE(I) TO WS-RECON-PREV-SEQUENCE
+             SET WS-RECON-OPEN TO TRUE
+            END-IF
+           END-PERFORM.
+
+      *****************************************************
+      * 0019-PROCESS-MISSION-FILE reads one mission file    *
+      * from the batch list into WS-MESSAGES, continuing the *
+      * MSG-INDEX numbering from the previous file so the    *
+      * whole batch ends up in one consolidated report.       *
+      *****************************************************
+       0019-PROCESS-MISSION-FILE.
+           MOVE WS-FILE-NAME(FT-INDEX) TO WS-MISSION-FILE-NAME.
+           INITIALIZE WS-WORK-AREAS.
+           MOVE 0 TO WS-LINE-COUNT.
+           PERFORM 0022-LOAD-CHECKPOINT.
+           OPEN INPUT MISSION-FILE.
+           READ MISSION-FILE.
+           PERFORM 0002-READ-LINE UNTIL END-OF-FILE.
+           CLOSE MISSION-FILE.
+      * A file at or before WS-CKPT-RESTART-DONE-COUNT was only
+      * redecoded here as a skip-suppressed replay of a prior run -
+      * it did not just finish for the first time, and the on-disk
+      * checkpoint still names the file genuinely in progress
+      * further down the batch, so it must not be touched.
+           IF FT-INDEX IS GREATER THAN WS-CKPT-RESTART-DONE-COUNT
+             THEN
+            PERFORM 0025-CLEAR-CHECKPOINT
+           END-IF.
+
+      * Every record is always decoded from the top of the file, even
+      * on a restart - decoding has no side effects and is cheap, and
+      * it is the only way WS-MESSAGES ends up with a complete table
+      * for the consolidated report.  What a restart actually needs
+      * to avoid redoing is the effectful part - writing the audit
+      * trail - which 0004-PROCESS-MESSAGE suppresses for any record
+      * already accounted for by the checkpoint.
+
+      *****************************************************
+      * 0020-WRITE-REPORT-RECORD writes the decoded port,   *
+      * sequence, character and correction flag for the      *
+      * current table entry to MISSION-REPORT-FILE.            *
+      *****************************************************
+       0020-WRITE-REPORT-RECORD.
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE MSG-PORT(I) TO WS-RPT-PORT.
+           MOVE MSG-SEQUENCE(I) TO WS-RPT-SEQUENCE.
+           MOVE MSG-CHARACTER(I) TO WS-RPT-CHARACTER.
+           MOVE MSG-CORRECTED-FLAG(I) TO WS-RPT-CORRECTED-FLAG.
+           MOVE WS-REPORT-LINE TO MISSION-REPORT-RECORD.
+           WRITE MISSION-REPORT-RECORD.
+
+      *****************************************************
+      * 0021-VALIDATE-PORT checks the MSG-PORT just decoded *
+      * for the current MSG-INDEX against WS-STATION-MASTER, *
+      * the list of ports this mission is actually wired to  *
+      * receive traffic from, and sets MSG-REGISTERED-FLAG    *
+      * accordingly.                                           *
+      *****************************************************
+       0021-VALIDATE-PORT.
+           MOVE "N" TO MSG-REGISTERED-FLAG(MSG-INDEX).
+           PERFORM VARYING PM-INDEX FROM 1 BY 1
+             UNTIL PM-INDEX > WS-KNOWN-PORT-COUNT
+            IF MSG-PORT(MSG-INDEX) EQUAL WS-KNOWN-PORTS(PM-INDEX) THEN
+             MOVE "Y" TO MSG-REGISTERED-FLAG(MSG-INDEX)
+            END-IF
+           END-PERFORM.
+
+      *****************************************************
+      * 0022-LOAD-CHECKPOINT looks for a checkpoint left   *
+      * behind by an earlier, interrupted run against the   *
+      * mission file about to be opened, so processing can   *
+      * pick up where it left off instead of starting over.  *
+      * A file at or before WS-CKPT-RESTART-DONE-COUNT in the *
+      * batch list was already carried through to completion  *
+      * on a prior attempt, so its audit trail is suppressed   *
+      * outright rather than matched by line count.             *
+      *****************************************************
+       0022-LOAD-CHECKPOINT.
+           MOVE "N" TO WS-CKPT-FOUND-SW.
+           MOVE 0 TO WS-RESTART-LINE-COUNT.
+           IF FT-INDEX IS LESS THAN OR EQUAL TO
+             WS-CKPT-RESTART-DONE-COUNT THEN
+            MOVE 9999999999 TO WS-RESTART-LINE-COUNT
+            DISPLAY "MISSION-000 - " WS-MISSION-FILE-NAME
+             " ALREADY COMPLETED BEFORE RESTART - AUDIT TRAIL "
+             "NOT REPEATED"
+           ELSE
+            OPEN INPUT CHECKPOINT-FILE
+            IF WS-CKPT-FILE-STATUS EQUAL "00" THEN
+             READ CHECKPOINT-FILE INTO WS-CHECKPOINT-LINE
+              AT END CONTINUE
+             END-READ
+             IF WS-CKPT-FILE-STATUS EQUAL "00"
+               AND WS-CKPT-FILE-NAME EQUAL WS-MISSION-FILE-NAME
+               AND WS-CKPT-LINE-COUNT IS GREATER THAN 0 THEN
+              MOVE WS-CKPT-LINE-COUNT TO WS-RESTART-LINE-COUNT
+              SET WS-CKPT-FOUND TO TRUE
+              DISPLAY "MISSION-000 - CHECKPOINT FOUND FOR "
+               WS-MISSION-FILE-NAME " AT LINE " WS-CKPT-LINE-COUNT
+             END-IF
+             CLOSE CHECKPOINT-FILE
+            END-IF
+           END-IF.
+
+      *****************************************************
+      * 0024-WRITE-CHECKPOINT records how many records of   *
+      * the current mission file have been processed so far, *
+      * called periodically by 0002-READ-LINE so a restart    *
+      * never has to redo more than WS-CKPT-INTERVAL records, *
+      * along with how many files earlier in the batch list    *
+      * are already finished (FT-INDEX itself is still open).  *
+      *****************************************************
+       0024-WRITE-CHECKPOINT.
+           MOVE SPACES TO WS-CHECKPOINT-LINE.
+           SET WS-CKPT-DONE-COUNT TO FT-INDEX.
+           SUBTRACT 1 FROM WS-CKPT-DONE-COUNT.
+           MOVE WS-MISSION-FILE-NAME TO WS-CKPT-FILE-NAME.
+           MOVE WS-LINE-COUNT TO WS-CKPT-LINE-COUNT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WS-CHECKPOINT-LINE TO CHECKPOINT-RECORD.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+      *****************************************************
+      * 0025-CLEAR-CHECKPOINT records that the current file, *
+      * FT-INDEX, has now been read through to the end.  If    *
+      * more files remain in this batch, the completed count    *
+      * is kept, along with the name of the next file about to   *
+      * be opened, so a restart interrupted before that file      *
+      * starts does not re-audit any file already finished and     *
+      * can still confirm the checkpoint belongs to this batch;     *
+      * if this was the last file, the checkpoint is wiped clean     *
+      * so a later, unrelated job is not mistaken for a restart.      *
+      *****************************************************
+       0025-CLEAR-CHECKPOINT.
+           MOVE SPACES TO WS-CHECKPOINT-LINE.
+           MOVE 0 TO WS-CKPT-LINE-COUNT.
+           IF FT-INDEX IS LESS THAN WS-FILE-COUNT THEN
+            SET WS-CKPT-DONE-COUNT TO FT-INDEX
+            MOVE WS-FILE-NAME(FT-INDEX + 1) TO WS-CKPT-FILE-NAME
+           ELSE
+            MOVE 0 TO WS-CKPT-DONE-COUNT
+           END-IF.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WS-CHECKPOINT-LINE TO CHECKPOINT-RECORD.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+      *****************************************************
+      * 0026-CHECK-RESTART-IN-PROGRESS looks for a          *
+      * checkpoint left behind by an earlier, interrupted    *
+      * run before AUDIT-FILE and MISSION-REPORT-FILE are     *
+      * opened, so 0000-START can extend those files instead   *
+      * of truncating the output already on hand from before   *
+      * the interruption, and carries the completed-file count  *
+      * forward into WS-CKPT-RESTART-DONE-COUNT for              *
+      * 0022-LOAD-CHECKPOINT to use file by file.  Whether the   *
+      * checkpoint fell mid-file or between two files,           *
+      * WS-CKPT-FILE-NAME always names a real file this batch     *
+      * still has to process, so the same match against            *
+      * WS-FILE-LIST used for a mid-file checkpoint also confirms   *
+      * a between-files one belongs to this run's own file list -    *
+      * a bare count comparison could not tell a stale checkpoint     *
+      * from an unrelated batch apart from a real one.                 *
+      *****************************************************
+       0026-CHECK-RESTART-IN-PROGRESS.
+           MOVE "N" TO WS-CKPT-FOUND-SW.
+           MOVE 0 TO WS-CKPT-RESTART-DONE-COUNT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-FILE-STATUS EQUAL "00" THEN
+            READ CHECKPOINT-FILE INTO WS-CHECKPOINT-LINE
+             AT END CONTINUE
+            END-READ
+            IF WS-CKPT-FILE-STATUS EQUAL "00"
+              AND (WS-CKPT-LINE-COUNT IS GREATER THAN 0
+               OR WS-CKPT-DONE-COUNT IS GREATER THAN 0) THEN
+             PERFORM VARYING FT-INDEX FROM 1 BY 1
+               UNTIL FT-INDEX > WS-FILE-COUNT OR WS-CKPT-FOUND
+              IF WS-CKPT-FILE-NAME EQUAL WS-FILE-NAME(FT-INDEX) THEN
+               SET WS-CKPT-FOUND TO TRUE
+              END-IF
+             END-PERFORM
+             IF WS-CKPT-FOUND THEN
+              MOVE WS-CKPT-DONE-COUNT TO WS-CKPT-RESTART-DONE-COUNT
+             END-IF
+            END-IF
+            CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      *****************************************************
+      * 0027-LOAD-STATION-MASTER loads the list of station   *
+      * ports this mission is wired to receive traffic from    *
+      * from STATION-MASTER-FILE, so the registered-port list   *
+      * can be maintained without recompiling this program.      *
+      * A missing file is not fatal - it leaves the table empty   *
+      * so 0021-VALIDATE-PORT treats every port as unregistered.  *
+      *****************************************************
+       0027-LOAD-STATION-MASTER.
+           MOVE 0 TO WS-KNOWN-PORT-COUNT.
+           MOVE "N" TO WS-STATION-MASTER-EOF-SW.
+           OPEN INPUT STATION-MASTER-FILE.
+           IF WS-STATION-MASTER-FILE-STATUS EQUAL "00" THEN
+            PERFORM UNTIL WS-STATION-MASTER-EOF
+              OR WS-KNOWN-PORT-COUNT EQUAL WS-MAX-KNOWN-PORTS
+             READ STATION-MASTER-FILE
+              AT END SET WS-STATION-MASTER-EOF TO TRUE
+             END-READ
+             IF NOT WS-STATION-MASTER-EOF THEN
+              ADD 1 TO WS-KNOWN-PORT-COUNT
+              MOVE STATION-MASTER-RECORD
+               TO WS-KNOWN-PORTS(WS-KNOWN-PORT-COUNT)
+             END-IF
+            END-PERFORM
+            IF NOT WS-STATION-MASTER-EOF THEN
+             READ STATION-MASTER-FILE
+              AT END SET WS-STATION-MASTER-EOF TO TRUE
+             END-READ
+             IF NOT WS-STATION-MASTER-EOF THEN
+              DISPLAY "MISSION-000 - STATION-MASTER-FILE HAS MORE "
+               "THAN " WS-MAX-KNOWN-PORTS " ENTRIES - REMAINDER "
+               "IGNORED"
+             END-IF
+            END-IF
+            CLOSE STATION-MASTER-FILE
+           ELSE
+            DISPLAY "STATION-MASTER-FILE NOT FOUND - "
+             "ALL PORTS TREATED AS UNREGISTERED"
+           END-IF.
 
        END PROGRAM MISSION-000.
